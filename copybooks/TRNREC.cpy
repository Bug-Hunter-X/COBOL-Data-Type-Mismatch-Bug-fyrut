@@ -0,0 +1,21 @@
+      *---------------------------------------------------------------*
+      * TRNREC - SHARED TRANSACTION RECORD / COUNTER LAYOUT            *
+      *   TR-TRANSACTION-RECORD MIRRORS THE 100-BYTE TRNIN LAYOUT      *
+      *   ONE 01 PER TRANSACTION; TR-COUNT-RECORD HOLDS THE RUNNING    *
+      *   COUNTS PER RECORD TYPE SO PROGRAMS SHARING THIS COPYBOOK     *
+      *   DO NOT HAVE TO GUESS AT COLUMN POSITIONS.                    *
+      *---------------------------------------------------------------*
+      *   DATE       BY    DESCRIPTION                                *
+      *   2026-08-08  SJM   INITIAL VERSION                            *
+      *---------------------------------------------------------------*
+       01  TR-TRANSACTION-RECORD.
+           05  TR-RECORD-TYPE                  PIC X(2).
+           05  TR-TRANS-ID                     PIC X(10).
+           05  TR-TRANS-DATE                   PIC 9(8).
+           05  TR-AMOUNT                       PIC 9(9)V99.
+           05  TR-MEMO-TEXT                    PIC X(20).
+           05  TR-FILLER                       PIC X(49).
+
+       01  TR-COUNT-RECORD.
+           05  TR-COUNT-TX                     PIC 9(5)    VALUE 0.
+           05  TR-COUNT-REJECT                 PIC 9(5)    VALUE 0.

@@ -1,8 +1,499 @@
-01  WS-AREA-1 PIC X(100). 
-01  WS-AREA-2 PIC 9(5) VALUE 0. 
-
-PROCEDURE DIVISION. 
-    MOVE 'some string' TO WS-AREA-1 
-    ADD 1 TO WS-AREA-2 
-    DISPLAY WS-AREA-1 WS-AREA-2
-    STOP RUN.
\ No newline at end of file
+      *---------------------------------------------------------------*
+      * TRNPROC - DAILY TRANSACTION PROCESSING                        *
+      *---------------------------------------------------------------*
+      * MAINTENANCE LOG                                                *
+      *   DATE       BY    DESCRIPTION                                *
+      *   2026-08-08  SJM   INITIAL VERSION - READS TRNIN DAILY FEED   *
+      *   2026-08-08  SJM   ADDED CONTROL-TOTAL CHECK AGAINST PARMIN   *
+      *   2026-08-08  SJM   ADDED WS-AREA-2 OVERFLOW GUARD AT 99999    *
+      *   2026-08-08  SJM   ADDED EDIT OF TRNIN DATE/AMOUNT TO TRNREJ  *
+      *   2026-08-08  SJM   REPLACED CONSOLE DISPLAY WITH RPTOUT       *
+      *   2026-08-08  SJM   RUN-MODE/DEFAULT-MEMO NOW DRIVEN BY EXEC   *
+      *                     PARM INSTEAD OF BEING HARDCODED            *
+      *   2026-08-08  SJM   ADDED CKPTFILE CHECKPOINT/RESTART SUPPORT  *
+      *   2026-08-08  SJM   ADDED AUDLOG RUN AUDIT TRAIL               *
+      *   2026-08-08  SJM   ADDED EXTOUT VOLUME EXTRACT FOR REPORTING  *
+      *   2026-08-08  SJM   SWITCHED TO TRNREC COPYBOOK FOR THE RECORD *
+      *                     AND COUNTER AREAS                          *
+      *   2026-08-08  SJM   REVIEW FIXES: PRESERVE ABEND RETURN-CODE,  *
+      *                     EXTEND (NOT TRUNCATE) RPTOUT/TRNREJ ON A   *
+      *                     RESTART, CHECKPOINT THE REJECT COUNT TOO,  *
+      *                     CHECK FILE STATUS ON OPEN, TRACE THE       *
+      *                     OVERFLOW-TRIGGERING RECORD TO TRNREJ       *
+      *---------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNPROC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRN-FILE ASSIGN TO TRNIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRNIN-STATUS.
+           SELECT PARM-FILE ASSIGN TO PARMIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMIN-STATUS.
+           SELECT REJECT-FILE ASSIGN TO TRNREJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRNREJ-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPTOUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDLOG-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO EXTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRN-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 100 CHARACTERS.
+       01  TRNIN-RECORD                       PIC X(100).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PARMIN-RECORD.
+           05  PARM-EXPECTED-COUNT             PIC 9(7).
+           05  FILLER                          PIC X(73).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 103 CHARACTERS.
+       01  REJECT-RECORD.
+           05  RJ-REASON-CODE                  PIC X(3).
+           05  RJ-RAW-DATA                     PIC X(100).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                         PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 20 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-COUNT                 PIC 9(5).
+           05  CKPT-LAST-KEY                   PIC X(10).
+           05  CKPT-LAST-REJECT-COUNT          PIC 9(5).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 50 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE                    PIC X(10).
+           05  AUD-RUN-TIME                    PIC X(8).
+           05  AUD-JOB-ID                       PIC X(8).
+           05  AUD-COUNT                       PIC 9(5).
+           05  AUD-STATUS                      PIC X(10).
+           05  FILLER                          PIC X(9).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 30 CHARACTERS.
+       01  EXTRACT-RECORD.
+           05  EXT-RUN-DATE                    PIC X(10).
+           05  EXT-PROGRAM-ID                  PIC X(8)
+                   VALUE 'TRNPROC'.
+           05  EXT-FINAL-COUNT                 PIC 9(5).
+           05  FILLER                          PIC X(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-FLAGS.
+           05  WS-TRNIN-STATUS                PIC X(2)    VALUE '00'.
+           05  WS-PARMIN-STATUS                PIC X(2)    VALUE '00'.
+           05  WS-TRNREJ-STATUS                PIC X(2)    VALUE '00'.
+           05  WS-RPTOUT-STATUS                PIC X(2)    VALUE '00'.
+           05  WS-CKPT-STATUS                  PIC X(2)    VALUE '00'.
+           05  WS-AUDLOG-STATUS                PIC X(2)    VALUE '00'.
+           05  WS-EXTOUT-STATUS                PIC X(2)    VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH                  PIC X       VALUE 'N'.
+               88  WS-EOF                              VALUE 'Y'.
+           05  WS-VALID-SWITCH                PIC X       VALUE 'Y'.
+               88  WS-RECORD-VALID                     VALUE 'Y'.
+           05  WS-SKIP-SWITCH                  PIC X      VALUE 'N'.
+               88  WS-SKIPPING                         VALUE 'Y'.
+           05  WS-ABEND-SWITCH                 PIC X      VALUE 'N'.
+               88  WS-ABENDING                         VALUE 'Y'.
+           05  WS-RESTART-SWITCH                PIC X      VALUE 'N'.
+               88  WS-RESTARTING                       VALUE 'Y'.
+
+      *    CHECKPOINTED EVERY RECORD SO THE CKPTFILE BOUNDARY ALWAYS
+      *    MATCHES WHAT'S PHYSICALLY WRITTEN TO RPTOUT/TRNREJ - A
+      *    WIDER INTERVAL WOULD LET A RESTART REPLAY (AND DUPLICATE)
+      *    WHATEVER WAS WRITTEN SINCE THE LAST CHECKPOINT.
+       01  WS-CKPT-INTERVAL                   PIC 9(5)    VALUE 1.
+       01  WS-RECS-SINCE-CKPT                 PIC 9(5)    VALUE 0.
+       01  WS-CKPT-LAST-KEY                   PIC X(10)   VALUE SPACES.
+
+       01  WS-EXPECTED-COUNT                  PIC 9(7)    VALUE 0.
+       01  WS-ACCOUNTED-COUNT                 PIC 9(7)    VALUE 0.
+
+       COPY TRNREC.
+
+       01  WS-RUN-DATE-NUM                    PIC 9(8).
+       01  WS-RUN-DATE-DSP.
+           05  WS-RD-MM                       PIC 9(2).
+           05  FILLER                         PIC X       VALUE '/'.
+           05  WS-RD-DD                       PIC 9(2).
+           05  FILLER                         PIC X       VALUE '/'.
+           05  WS-RD-CCYY                     PIC 9(4).
+
+       01  WS-LINE-COUNT                      PIC 9(3)    VALUE 0.
+       01  WS-PAGE-COUNT                      PIC 9(3)    VALUE 0.
+       01  WS-LINES-PER-PAGE                  PIC 9(3)    VALUE 55.
+
+       01  WS-HEADING-1.
+           05  FILLER                         PIC X(1)    VALUE SPACE.
+           05  HDG1-PROGRAM              PIC X(10)   VALUE 'TRNPROC'.
+           05  FILLER                         PIC X(10)   VALUE SPACES.
+           05  HDG1-TITLE                     PIC X(30)
+                   VALUE 'DAILY TRANSACTION PROCESSING'.
+           05  FILLER                         PIC X(10)   VALUE SPACES.
+           05  HDG1-PAGE-LIT             PIC X(5)    VALUE 'PAGE '.
+           05  HDG1-PAGE-NO                   PIC ZZZ9.
+           05  FILLER                         PIC X(62)   VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05  FILLER                         PIC X(1)    VALUE SPACE.
+           05  HDG2-DATE-LIT             PIC X(9)    VALUE 'RUN DATE '.
+           05  HDG2-RUN-DATE                   PIC X(10).
+           05  FILLER                         PIC X(112)  VALUE SPACES.
+
+       01  WS-HEADING-3.
+           05  FILLER                         PIC X(1)    VALUE SPACE.
+           05  HDG3-SEQ-LIT                   PIC X(6)    VALUE 'SEQ  '.
+           05  HDG3-DATA-LIT       PIC X(20)   VALUE 'TRANSACTION DATA'.
+           05  FILLER                         PIC X(105)  VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                         PIC X(1)    VALUE SPACE.
+           05  DTL-SEQ-NO                     PIC ZZZZ9.
+           05  FILLER                         PIC X(2)    VALUE SPACES.
+           05  DTL-DATA                       PIC X(100).
+           05  FILLER                         PIC X(24)   VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                         PIC X(1)    VALUE SPACE.
+           05  SUM-LIT                        PIC X(25)
+                   VALUE 'TOTAL RECORDS PROCESSED: '.
+           05  SUM-TOTAL                      PIC ZZZZ9.
+           05  FILLER                         PIC X(101)  VALUE SPACES.
+
+       01  WS-RUN-MODE                        PIC X(4)    VALUE 'LIVE'.
+       01  WS-DEFAULT-MEMO                    PIC X(20)   VALUE SPACES.
+       01  WS-JOB-ID                          PIC X(8)    VALUE SPACES.
+
+       01  WS-RUN-TIME-NUM                    PIC 9(6).
+       01  WS-RUN-TIME-DSP.
+           05  WS-RT-HH                       PIC 9(2).
+           05  FILLER                         PIC X       VALUE ':'.
+           05  WS-RT-MM                       PIC 9(2).
+           05  FILLER                         PIC X       VALUE ':'.
+           05  WS-RT-SS                       PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LK-PARM-INFO.
+           05  LK-PARM-LEN                    PIC S9(4) COMP.
+           05  LK-PARM-TEXT                   PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM-INFO.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           IF NOT WS-ABENDING
+               PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-EOF
+           END-IF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRN-FILE
+           PERFORM 1010-VERIFY-TRNIN-OPEN
+           PERFORM 1060-CHECK-FOR-RESTART
+           PERFORM 1070-OPEN-OUTPUT-FILES
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE-NUM
+           MOVE WS-RUN-DATE-NUM(5:2) TO WS-RD-MM
+           MOVE WS-RUN-DATE-NUM(7:2) TO WS-RD-DD
+           MOVE WS-RUN-DATE-NUM(1:4) TO WS-RD-CCYY
+           MOVE WS-RUN-DATE-DSP TO HDG2-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-RUN-TIME-NUM
+           MOVE WS-RUN-TIME-NUM(1:2) TO WS-RT-HH
+           MOVE WS-RUN-TIME-NUM(3:2) TO WS-RT-MM
+           MOVE WS-RUN-TIME-NUM(5:2) TO WS-RT-SS
+           PERFORM 1050-GET-RUN-PARM
+           PERFORM 1100-READ-CONTROL-CARD
+           PERFORM 2100-READ-TRANSACTION.
+
+      *    TRN-FILE IS THE ONE INPUT THIS PROGRAM CANNOT RUN WITHOUT -
+      *    A MISSING/MISALLOCATED DD IS A FATAL, NOT A SILENT, ERROR.
+       1010-VERIFY-TRNIN-OPEN.
+           IF WS-TRNIN-STATUS NOT = '00'
+               DISPLAY 'TRNPROC: *** UNABLE TO OPEN TRNIN - STATUS '
+                       WS-TRNIN-STATUS ' ***'
+               MOVE 98 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *    IF A CHECKPOINT FROM A PRIOR FAILED RUN EXISTS, RESUME THE
+      *    COUNTS AND SKIP ALREADY-PROCESSED RECORDS UP TO ITS KEY.
+       1060-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = '00'
+                   MOVE CKPT-LAST-COUNT TO TR-COUNT-TX
+                   MOVE CKPT-LAST-REJECT-COUNT TO TR-COUNT-REJECT
+                   MOVE CKPT-LAST-KEY TO WS-CKPT-LAST-KEY
+                   MOVE 'Y' TO WS-SKIP-SWITCH
+                   MOVE 'Y' TO WS-RESTART-SWITCH
+                   DISPLAY 'TRNPROC: RESTARTING AFTER KEY '
+                           WS-CKPT-LAST-KEY
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    ON A RESTART, RPTOUT/TRNREJ FROM THE EARLIER RUN ALREADY
+      *    COVER EVERYTHING UP TO THE CHECKPOINT - EXTEND RATHER THAN
+      *    TRUNCATE THEM SO THAT OUTPUT ISN'T LOST FOR SKIPPED RECORDS.
+       1070-OPEN-OUTPUT-FILES.
+           IF WS-RESTARTING
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-TRNREJ-STATUS NOT = '00'
+               DISPLAY 'TRNPROC: *** UNABLE TO OPEN TRNREJ - STATUS '
+                       WS-TRNREJ-STATUS ' ***'
+               MOVE 97 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABEND-SWITCH
+           END-IF
+           IF WS-RESTARTING
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF WS-RPTOUT-STATUS NOT = '00'
+               DISPLAY 'TRNPROC: *** UNABLE TO OPEN RPTOUT - STATUS '
+                       WS-RPTOUT-STATUS ' ***'
+               MOVE 97 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABEND-SWITCH
+           END-IF.
+
+      *    EXEC PARM LAYOUT: POSITIONS 1-4 RUN-MODE ('LIVE'/'TEST'),
+      *    POSITIONS 6-25 DEFAULT MEMO TEXT APPLIED TO BLANK MEMOS,
+      *    POSITIONS 26-33 CALLING JOB/STEP ID FOR THE AUDIT TRAIL.
+       1050-GET-RUN-PARM.
+           IF LK-PARM-LEN > 0
+               MOVE LK-PARM-TEXT(1:4) TO WS-RUN-MODE
+           END-IF
+           IF LK-PARM-LEN > 5
+               MOVE LK-PARM-TEXT(6:20) TO WS-DEFAULT-MEMO
+           END-IF
+           IF LK-PARM-LEN > 25
+               MOVE LK-PARM-TEXT(26:8) TO WS-JOB-ID
+           END-IF.
+
+       1100-READ-CONTROL-CARD.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END
+                   DISPLAY 'TRNPROC: PARMIN EMPTY - NO CONTROL TOTAL'
+           END-READ
+           IF WS-PARMIN-STATUS = '00'
+               MOVE PARM-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+           END-IF
+           CLOSE PARM-FILE.
+
+       2000-PROCESS-TRANSACTIONS.
+           IF WS-SKIPPING
+               PERFORM 2005-CHECK-RESTART-POINT
+           ELSE
+               PERFORM 2010-VALIDATE-TRANSACTION
+               IF WS-RECORD-VALID
+                   MOVE TRNIN-RECORD TO TR-TRANSACTION-RECORD
+                   IF TR-MEMO-TEXT = SPACES
+                       MOVE WS-DEFAULT-MEMO TO TR-MEMO-TEXT
+                   END-IF
+                   PERFORM 2050-CHECK-COUNTER-LIMIT
+                   ADD 1 TO TR-COUNT-TX
+                   PERFORM 2060-PRINT-DETAIL-LINE
+               ELSE
+                   PERFORM 2020-WRITE-REJECT
+               END-IF
+               PERFORM 2080-CHECKPOINT-IF-DUE
+           END-IF
+           PERFORM 2100-READ-TRANSACTION.
+
+      *    ALREADY-PROCESSED RECORDS FROM BEFORE THE LAST CHECKPOINT
+      *    ARE SKIPPED UNTIL THE CHECKPOINTED KEY IS SEEN AGAIN.
+       2005-CHECK-RESTART-POINT.
+           IF TRNIN-RECORD(3:10) = WS-CKPT-LAST-KEY
+               MOVE 'N' TO WS-SKIP-SWITCH
+           END-IF.
+
+       2080-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECS-SINCE-CKPT
+           IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               MOVE TR-COUNT-TX TO CKPT-LAST-COUNT
+               MOVE TR-COUNT-REJECT TO CKPT-LAST-REJECT-COUNT
+               MOVE TRNIN-RECORD(3:10) TO CKPT-LAST-KEY
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO WS-RECS-SINCE-CKPT
+           END-IF.
+
+      *    TRNIN-RECORD LAYOUT (POSITIONAL, FORMALIZED LATER AS A
+      *    COPYBOOK): 1-2 TYPE, 3-12 TRANS-ID, 13-20 DATE (NUMERIC),
+      *    21-31 AMOUNT (NUMERIC), 32-51 MEMO, 52-100 FILLER.
+       2010-VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-VALID-SWITCH
+           IF TRNIN-RECORD(13:8) IS NOT NUMERIC
+               MOVE 'DAT' TO RJ-REASON-CODE
+               MOVE 'N' TO WS-VALID-SWITCH
+           ELSE
+               IF TRNIN-RECORD(21:11) IS NOT NUMERIC
+                   MOVE 'AMT' TO RJ-REASON-CODE
+                   MOVE 'N' TO WS-VALID-SWITCH
+               END-IF
+           END-IF.
+
+       2020-WRITE-REJECT.
+           MOVE TRNIN-RECORD TO RJ-RAW-DATA
+           WRITE REJECT-RECORD
+           ADD 1 TO TR-COUNT-REJECT.
+
+       2060-PRINT-DETAIL-LINE.
+           IF WS-PAGE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2070-PRINT-HEADINGS
+           END-IF
+           MOVE TR-COUNT-TX TO DTL-SEQ-NO
+           MOVE TR-TRANSACTION-RECORD TO DTL-DATA
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       2070-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO HDG1-PAGE-NO
+           WRITE REPORT-LINE FROM WS-HEADING-1
+           WRITE REPORT-LINE FROM WS-HEADING-2
+           WRITE REPORT-LINE FROM WS-HEADING-3
+           MOVE 0 TO WS-LINE-COUNT.
+
+       2050-CHECK-COUNTER-LIMIT.
+           IF TR-COUNT-TX = 99999
+               DISPLAY 'TRNPROC: *** TR-COUNT-TX AT MAXIMUM (99999) ***'
+               DISPLAY '  PROCESSING HALTED TO AVOID COUNT WRAP'
+               MOVE 'OVF' TO RJ-REASON-CODE
+               PERFORM 2020-WRITE-REJECT
+               MOVE 99 TO RETURN-CODE
+               MOVE 'Y' TO WS-ABEND-SWITCH
+               PERFORM 3000-TERMINATE
+               STOP RUN
+           END-IF.
+
+       2100-READ-TRANSACTION.
+           READ TRN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           PERFORM 3100-RECONCILE-CONTROL-TOTAL
+           IF TR-COUNT-REJECT > 0
+               DISPLAY 'TRNPROC: ' TR-COUNT-REJECT
+                       ' RECORD(S) REJECTED - SEE TRNREJ'
+           END-IF
+           IF WS-RPTOUT-STATUS = '00'
+               MOVE TR-COUNT-TX TO SUM-TOTAL
+               WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+           END-IF
+           IF NOT WS-ABENDING
+               PERFORM 3050-CLEAR-CHECKPOINT
+           END-IF
+           PERFORM 3060-WRITE-AUDIT-RECORD
+           IF NOT WS-ABENDING
+               PERFORM 3070-WRITE-EXTRACT-RECORD
+           END-IF
+           CLOSE TRN-FILE
+           CLOSE REJECT-FILE
+           CLOSE REPORT-FILE.
+
+      *    A CLEAN FINISH LEAVES NO CHECKPOINT BEHIND SO THE NEXT RUN
+      *    STARTS FRESH INSTEAD OF SKIPPING RECORDS THAT NEVER RAN.
+       3050-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       3060-WRITE-AUDIT-RECORD.
+           IF WS-ABENDING
+               MOVE 'ABEND' TO AUD-STATUS
+           ELSE
+               IF TR-COUNT-REJECT > 0
+                   MOVE 'REJECTS' TO AUD-STATUS
+               ELSE
+                   MOVE 'NORMAL' TO AUD-STATUS
+               END-IF
+           END-IF
+           MOVE HDG2-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME-DSP TO AUD-RUN-TIME
+           MOVE WS-JOB-ID TO AUD-JOB-ID
+           MOVE TR-COUNT-TX TO AUD-COUNT
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDLOG-STATUS NOT = '00'
+               DISPLAY 'TRNPROC: *** UNABLE TO OPEN AUDLOG - STATUS '
+                       WS-AUDLOG-STATUS ' ***'
+           ELSE
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       3070-WRITE-EXTRACT-RECORD.
+           MOVE HDG2-RUN-DATE TO EXT-RUN-DATE
+           MOVE TR-COUNT-TX TO EXT-FINAL-COUNT
+           OPEN OUTPUT EXTRACT-FILE
+           IF WS-EXTOUT-STATUS NOT = '00'
+               DISPLAY 'TRNPROC: *** UNABLE TO OPEN EXTOUT - STATUS '
+                       WS-EXTOUT-STATUS ' ***'
+           ELSE
+               WRITE EXTRACT-RECORD
+               CLOSE EXTRACT-FILE
+           END-IF.
+
+      *    THE CONTROL TOTAL HAS TO ACCOUNT FOR EVERY RECORD READ, NOT
+      *    JUST THE ONES THAT PASSED VALIDATION - A RUN WITH LEGITIMATE
+      *    REJECTS IS STILL BALANCED AS LONG AS PROCESSED + REJECTED
+      *    ADDS UP TO WHAT PARMIN SAID TO EXPECT.
+       3100-RECONCILE-CONTROL-TOTAL.
+           ADD TR-COUNT-TX TR-COUNT-REJECT GIVING WS-ACCOUNTED-COUNT
+           IF WS-EXPECTED-COUNT = WS-ACCOUNTED-COUNT
+               DISPLAY 'TRNPROC: CONTROL TOTAL BALANCED - '
+                       TR-COUNT-TX ' RECORDS PROCESSED'
+           ELSE
+               DISPLAY 'TRNPROC: *** CONTROL TOTAL OUT OF BALANCE ***'
+               DISPLAY '  EXPECTED   = ' WS-EXPECTED-COUNT
+               DISPLAY '  PROCESSED  = ' TR-COUNT-TX
+               DISPLAY '  REJECTED   = ' TR-COUNT-REJECT
+               IF WS-RUN-MODE NOT = 'TEST' AND NOT WS-ABENDING
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
